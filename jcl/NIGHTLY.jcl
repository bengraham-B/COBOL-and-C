@@ -0,0 +1,57 @@
+//NIGHTLY  JOB (ACCT),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WINDOW
+//* STEP010 - health check: confirm today's input files exist
+//*           and are non-empty before anything else runs.
+//*           cobol_program is now the common menu/dispatcher for
+//*           every batch function (see IMPLEMENTATION_STATUS.md
+//*           req 014); PARM='H' selects the health check so this
+//*           step runs non-interactively instead of prompting.
+//* STEP020 - Ben-COBOL: post the day's addition/adjustment
+//*           transactions. Only runs if STEP010 completed RC=0.
+//* STEP030 - Math: run the day's four-function calculations.
+//*           RC=4 from STEP020 is a routine per-record reject or
+//*           overflow (see IMPLEMENTATION_STATUS.md req 001/002),
+//*           not a reason to skip an unrelated program, so STEP030
+//*           only bypasses on something worse than that.
+//* STEP040 - ReconRpt: end-of-day reconciliation report tying
+//*           Ben-COBOL and Math together. Runs unconditionally so
+//*           the sign-off document always gets produced, even on a
+//*           night with rejects; ReconRpt already protects itself
+//*           if AUDIT.LOG is missing (RETURN-CODE 8).
+//* A fatal (non-data-quality) return code on any step stops the
+//* chain instead of letting every program run regardless of prior
+//* results.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=cobol_program,PARM='H'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BENTRAN  DD DSN=PROD.BATCH.BENTRAN,DISP=SHR
+//MATHTRAN DD DSN=PROD.BATCH.MATHTRAN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=Ben-COBOL,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BENTRAN  DD DSN=PROD.BATCH.BENTRAN,DISP=SHR
+//BENREJ   DD DSN=PROD.BATCH.BENREJ,DISP=(MOD,CATLG,DELETE)
+//BENCKPT  DD DSN=PROD.BATCH.BENCKPT,DISP=SHR
+//AUDIT    DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//*        BENOUT is a dated result file - one generation per run
+//*        day, the batch-window equivalent of a GDG(+1); see
+//*        IMPLEMENTATION_STATUS.md req 008 for why the program
+//*        builds the dated name itself rather than using a true
+//*        GDG base under this sandbox.
+//BENOUT   DD DSN=PROD.BATCH.BENOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=Math,COND=(4,GT,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MATHTRAN DD DSN=PROD.BATCH.MATHTRAN,DISP=SHR
+//AUDIT    DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=cobol_program,PARM='R'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDIT    DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//RECONRPT DD DSN=PROD.BATCH.RECONRPT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
