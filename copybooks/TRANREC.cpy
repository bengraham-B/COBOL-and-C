@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    TRANREC - Ben-COBOL transaction input record layout.
+      *    One pair of amounts per fixed-width record. Amounts carry
+      *    a real leading sign so debits can be netted against
+      *    credits in the same batch, and two implied decimal places
+      *    so postings are dollars and cents rather than whole units.
+      *    Each record also names the operator who submitted it, for
+      *    sign-off purposes - a blank operator ID is rejected.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-OPERATOR-ID  PIC X(8).
+           05  TRAN-NUM-1        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  TRAN-NUM-1-X REDEFINES TRAN-NUM-1
+                                 PIC X(10).
+           05  TRAN-NUM-2        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  TRAN-NUM-2-X REDEFINES TRAN-NUM-2
+                                 PIC X(10).
