@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    AUDITREC - shared audit-log record layout.
+      *    Appended by every calculating program (Ben-COBOL, Math) so
+      *    there is a single trail of who ran what and got what result.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(10).
+           05  AUDIT-OPERATOR-ID       PIC X(8).
+           05  AUDIT-TIMESTAMP         PIC X(21).
+           05  AUDIT-OPERATION         PIC X(1).
+           05  AUDIT-INPUT-1           PIC X(13).
+           05  AUDIT-INPUT-2           PIC X(13).
+           05  AUDIT-RESULT            PIC X(12).
+           05  AUDIT-STATUS            PIC X(1).
+           05  AUDIT-CURRENCY          PIC X(3).
