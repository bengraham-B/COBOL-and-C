@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    EXPREC - CSV export record for the downstream finance
+      *    system. Fixed-width fields separated by literal commas so
+      *    the file transfer can be picked up as either CSV or, by
+      *    ignoring the comma bytes, a fixed-width feed.
+      ******************************************************************
+       01  EXPORT-RECORD.
+           05  EXP-INPUT-1             PIC X(13).
+           05  EXP-COMMA-1             PIC X.
+           05  EXP-INPUT-2             PIC X(13).
+           05  EXP-COMMA-2             PIC X.
+           05  EXP-OPERATION           PIC X.
+           05  EXP-COMMA-3             PIC X.
+           05  EXP-RESULT              PIC X(12).
+           05  EXP-COMMA-4             PIC X.
+           05  EXP-TIMESTAMP           PIC X(21).
+           05  EXP-COMMA-5             PIC X.
+           05  EXP-CURRENCY            PIC X(3).
