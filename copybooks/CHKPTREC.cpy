@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CHKPTREC - Ben-COBOL checkpoint/restart record.
+      *    Transaction records have no business key of their own, so
+      *    the checkpoint key is the sequence number of the last
+      *    transaction record successfully posted. CHKPT-RUN-DATE
+      *    ties that key to the run it was written for, so a leftover
+      *    checkpoint from an old, abended run is never honored
+      *    against a different day's transaction file.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RUN-DATE          PIC X(8).
+           05  CHKPT-LAST-RECORD-NUM   PIC 9(8).
