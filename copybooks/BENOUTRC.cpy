@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    BENOUTRC - Ben-COBOL dated output record.
+      *    Written to a per-run-date file (BENOUT.YYYYMMDD) so a
+      *    rolling history of results is retained instead of only
+      *    ever appearing on the console.
+      ******************************************************************
+       01  BEN-OUTPUT-RECORD.
+           05  OUT-NUM-1               PIC X(12).
+           05  OUT-NUM-2               PIC X(12).
+           05  OUT-RESULT              PIC X(12).
+           05  OUT-TIMESTAMP           PIC X(21).
+           05  OUT-CURRENCY            PIC X(3).
