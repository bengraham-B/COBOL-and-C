@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    MATHREC - Math transaction input record layout.
+      *    Operation code selects which of the four functions to run.
+      *    Amounts carry a literal decimal point so FUNCTION NUMVAL
+      *    picks up dollars and cents instead of whole units.
+      *    Each record also names the operator who submitted it, for
+      *    sign-off purposes - a blank operator ID is rejected.
+      ******************************************************************
+       01  MATH-TRAN-RECORD.
+           05  MATH-OPERATOR-ID        PIC X(8).
+           05  MATH-OPERATION          PIC X.
+               88  MATH-OP-ADD         VALUE "A".
+               88  MATH-OP-SUBTRACT    VALUE "S".
+               88  MATH-OP-MULTIPLY    VALUE "M".
+               88  MATH-OP-DIVIDE      VALUE "D".
+           05  MATH-NUM-1              PIC X(13).
+           05  MATH-NUM-2              PIC X(13).
