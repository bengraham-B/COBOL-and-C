@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    REJCTREC - Ben-COBOL reject record layout.
+      *    Written for any transaction that fails validation instead
+      *    of being allowed to flow into the sum. Carries the operator
+      *    ID and a timestamp so the reject file alone can answer who
+      *    submitted a bad transaction and when, the same as AUDITREC.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-OPERATOR-ID      PIC X(8).
+           05  REJECT-TIMESTAMP        PIC X(21).
+           05  REJECT-NUM-1            PIC X(12).
+           05  REJECT-NUM-2            PIC X(12).
+           05  REJECT-REASON           PIC X(40).
