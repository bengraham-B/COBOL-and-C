@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CURRCFG - shared currency and rounding configuration for
+      *    every program that computes a dollars-and-cents amount.
+      *    Included by both Ben-COBOL and Math so a change to the
+      *    house currency or rounding rule only has to be made once.
+      ******************************************************************
+       01  WS-CURRENCY-CONFIG.
+           05  CURR-CODE                   PIC X(3) VALUE "USD".
+           05  CURR-DECIMAL-PLACES         PIC 9    VALUE 2.
+           05  CURR-ROUND-MODE             PIC X    VALUE "N".
+               88  CURR-ROUND-NEAREST      VALUE "N".
+               88  CURR-ROUND-TRUNCATE     VALUE "T".
