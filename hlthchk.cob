@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HLTHCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BEN-TRAN-FILE ASSIGN TO "BENTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BEN-FILE-STATUS.
+           SELECT MATH-TRAN-FILE ASSIGN TO "MATHTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATH-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BEN-TRAN-FILE.
+       01  BEN-TRAN-RECORD             PIC X(80).
+       FD  MATH-TRAN-FILE.
+       01  MATH-TRAN-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VERSION-STAMP            PIC X(10) VALUE "v1.0".
+       01  WS-RUN-DATE                 PIC X(21).
+       01  WS-BEN-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-MATH-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-HEALTH-FLAG              PIC X VALUE "Y".
+           88  WS-HEALTH-PASSED        VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE.
+           DISPLAY "cobol_program health check - version "
+               WS-VERSION-STAMP " - run date " WS-RUN-DATE.
+
+           PERFORM 1000-CHECK-BEN-INPUT.
+           PERFORM 2000-CHECK-MATH-INPUT.
+
+           IF WS-HEALTH-PASSED
+               DISPLAY "Health check PASSED - input files present"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "Health check FAILED - see messages above"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-CHECK-BEN-INPUT.
+           OPEN INPUT BEN-TRAN-FILE.
+           IF WS-BEN-FILE-STATUS NOT = "00"
+               DISPLAY "BENTRAN.DAT is missing or unreadable - status "
+                   WS-BEN-FILE-STATUS
+               MOVE "N" TO WS-HEALTH-FLAG
+           ELSE
+               READ BEN-TRAN-FILE
+                   AT END
+                       DISPLAY "BENTRAN.DAT is empty"
+                       MOVE "N" TO WS-HEALTH-FLAG
+               END-READ
+               CLOSE BEN-TRAN-FILE
+           END-IF.
+
+       2000-CHECK-MATH-INPUT.
+           OPEN INPUT MATH-TRAN-FILE.
+           IF WS-MATH-FILE-STATUS NOT = "00"
+               DISPLAY "MATHTRAN.DAT is missing or unreadable - status "
+                   WS-MATH-FILE-STATUS
+               MOVE "N" TO WS-HEALTH-FLAG
+           ELSE
+               READ MATH-TRAN-FILE
+                   AT END
+                       DISPLAY "MATHTRAN.DAT is empty"
+                       MOVE "N" TO WS-HEALTH-FLAG
+               END-READ
+               CLOSE MATH-TRAN-FILE
+           END-IF.
