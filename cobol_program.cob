@@ -1,11 +1,65 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobol_program.
-       
+
+      ******************************************************************
+      *    cobol_program - common entry point for the daily batch
+      *    functions. An operator (or a JCL step) no longer needs to
+      *    know the individual PROGRAM-IDs; this menu prompts for a
+      *    function code and CALLs the right one. Pass the code as a
+      *    PARM for non-interactive use (see jcl/NIGHTLY.jcl STEP010);
+      *    leave it off to get an interactive prompt instead.
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 response PIC X(256) VALUE "Hello from COBOL!".
-       
+       01  WS-PARM                     PIC X(80) VALUE SPACES.
+       01  WS-FUNCTION-CODE            PIC X VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY response.
+
+       0000-MAIN-LOGIC.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM = SPACES
+               PERFORM 1000-SHOW-MENU
+               PERFORM 1100-PROMPT-FOR-FUNCTION
+           ELSE
+               MOVE WS-PARM(1:1) TO WS-FUNCTION-CODE
+           END-IF.
+
+           PERFORM 2000-DISPATCH-FUNCTION.
+
            STOP RUN.
+
+       1000-SHOW-MENU.
+           DISPLAY "======================================".
+           DISPLAY " Batch Function Menu".
+           DISPLAY "======================================".
+           DISPLAY " B - Ben-COBOL (addition/adjustment postings)".
+           DISPLAY " M - Math (four-function calculator)".
+           DISPLAY " H - Health check (verify input files)".
+           DISPLAY " R - ReconRpt (end-of-day reconciliation)".
+           DISPLAY "======================================".
+
+       1100-PROMPT-FOR-FUNCTION.
+           DISPLAY "Enter function code: " WITH NO ADVANCING.
+           ACCEPT WS-FUNCTION-CODE.
+
+       2000-DISPATCH-FUNCTION.
+           MOVE FUNCTION UPPER-CASE(WS-FUNCTION-CODE) TO
+               WS-FUNCTION-CODE.
+           EVALUATE WS-FUNCTION-CODE
+               WHEN "B"
+                   CALL "Ben-COBOL"
+               WHEN "M"
+                   CALL "Math"
+               WHEN "H"
+                   CALL "HLTHCHK"
+               WHEN "R"
+                   CALL "ReconRpt"
+               WHEN OTHER
+                   DISPLAY "Unrecognized function code: "
+                       WS-FUNCTION-CODE
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
