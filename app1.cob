@@ -1,19 +1,170 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Math.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATH-TRAN-FILE ASSIGN TO "MATHTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "MATHEXP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATH-TRAN-FILE.
+       COPY MATHREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  EXPORT-FILE.
+       COPY EXPREC.
        WORKING-STORAGE SECTION.
 
-           01 num1 PIC 999.
-           01 num2 PIC 999.
-           01 ans PIC 999.
+       COPY CURRCFG.
+
+           01 num1 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 num2 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 ans PIC S9(7)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 WS-EDIT-ANS PIC +9(7).99.
+           01 WS-EOF-FLAG PIC X VALUE "N".
+               88 WS-END-OF-FILE VALUE "Y".
+           01 WS-STATUS PIC X VALUE "S".
+           01 WS-OPERATOR-ID PIC X(8) VALUE "UNKNOWN".
+           01 WS-TRAN-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-EXPORT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-CURRENT-DATE-TIME PIC X(21).
 
        PROCEDURE DIVISION.
-           ACCEPT num1 FROM COMMAND-LINE.
-           ACCEPT num2 FROM COMMAND-LINE.
-           COMPUTE ans = FUNCTION NUMVAL(num1) + FUNCTION NUMVAL(num2).
-    
-           DISPLAY ans.
 
+       0000-MAIN-LOGIC.
+           OPEN INPUT MATH-TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "MATHTRAN.DAT is missing or unreadable - status "
+                   WS-TRAN-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN EXTEND EXPORT-FILE.
+           IF WS-EXPORT-FILE-STATUS = "35"
+               OPEN OUTPUT EXPORT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MATH-TRAN-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 1000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE MATH-TRAN-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXPORT-FILE.
+           GOBACK.
+
+       1000-PROCESS-TRANSACTION.
+           MOVE "S" TO WS-STATUS.
+           MOVE MATH-OPERATOR-ID TO WS-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "R" TO WS-STATUS
+               DISPLAY "Rejected transaction - operator ID is blank"
+           ELSE
+               IF FUNCTION TEST-NUMVAL(MATH-NUM-1) NOT = 0
+                   OR FUNCTION TEST-NUMVAL(MATH-NUM-2) NOT = 0
+                   MOVE "R" TO WS-STATUS
+                   DISPLAY "Rejected transaction - amount is not "
+                       "numeric"
+               ELSE
+                   COMPUTE num1 = FUNCTION NUMVAL(MATH-NUM-1)
+                   COMPUTE num2 = FUNCTION NUMVAL(MATH-NUM-2)
+
+                   EVALUATE TRUE
+                       WHEN MATH-OP-ADD
+                           ADD num1 TO num2 GIVING ans
+                               ON SIZE ERROR MOVE "O" TO WS-STATUS
+                           END-ADD
+                       WHEN MATH-OP-SUBTRACT
+                           SUBTRACT num2 FROM num1 GIVING ans
+                               ON SIZE ERROR MOVE "O" TO WS-STATUS
+                           END-SUBTRACT
+                       WHEN MATH-OP-MULTIPLY
+                           IF CURR-ROUND-NEAREST
+                               MULTIPLY num1 BY num2 GIVING ans
+                                   ROUNDED
+                                   ON SIZE ERROR MOVE "O" TO WS-STATUS
+                               END-MULTIPLY
+                           ELSE
+                               MULTIPLY num1 BY num2 GIVING ans
+                                   ON SIZE ERROR MOVE "O" TO WS-STATUS
+                               END-MULTIPLY
+                           END-IF
+                       WHEN MATH-OP-DIVIDE
+                           IF CURR-ROUND-NEAREST
+                               DIVIDE num1 BY num2 GIVING ans ROUNDED
+                                   ON SIZE ERROR MOVE "O" TO WS-STATUS
+                               END-DIVIDE
+                           ELSE
+                               DIVIDE num1 BY num2 GIVING ans
+                                   ON SIZE ERROR MOVE "O" TO WS-STATUS
+                               END-DIVIDE
+                           END-IF
+                       WHEN OTHER
+                           MOVE "R" TO WS-STATUS
+                   END-EVALUATE
+
+                   IF WS-STATUS = "S"
+                       MOVE ans TO WS-EDIT-ANS
+                       DISPLAY WS-EDIT-ANS
+                   ELSE
+                       DISPLAY "Exception on transaction: "
+                           MATH-OPERATION " " MATH-NUM-1 " "
+                           MATH-NUM-2
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 1300-WRITE-AUDIT.
+           IF WS-STATUS = "S"
+               PERFORM 1310-WRITE-EXPORT
+           END-IF.
+
+       1300-WRITE-AUDIT.
+           MOVE "Math" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE WS-CURRENT-DATE-TIME TO AUDIT-TIMESTAMP.
+           MOVE MATH-OPERATION TO AUDIT-OPERATION.
+           MOVE MATH-NUM-1 TO AUDIT-INPUT-1.
+           MOVE MATH-NUM-2 TO AUDIT-INPUT-2.
+           IF WS-STATUS = "S"
+               MOVE WS-EDIT-ANS TO AUDIT-RESULT
+           ELSE
+               MOVE SPACES TO AUDIT-RESULT
+           END-IF.
+           MOVE WS-STATUS TO AUDIT-STATUS.
+           MOVE CURR-CODE TO AUDIT-CURRENCY.
+           IF WS-STATUS NOT = "S"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           WRITE AUDIT-RECORD.
 
-       STOP RUN.
+       1310-WRITE-EXPORT.
+           MOVE MATH-NUM-1 TO EXP-INPUT-1.
+           MOVE "," TO EXP-COMMA-1.
+           MOVE MATH-NUM-2 TO EXP-INPUT-2.
+           MOVE "," TO EXP-COMMA-2.
+           MOVE MATH-OPERATION TO EXP-OPERATION.
+           MOVE "," TO EXP-COMMA-3.
+           MOVE WS-EDIT-ANS TO EXP-RESULT.
+           MOVE "," TO EXP-COMMA-4.
+           MOVE WS-CURRENT-DATE-TIME TO EXP-TIMESTAMP.
+           MOVE "," TO EXP-COMMA-5.
+           MOVE CURR-CODE TO EXP-CURRENCY.
+           WRITE EXPORT-RECORD.
