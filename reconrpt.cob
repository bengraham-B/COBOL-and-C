@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RECONRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-EOF-FLAG PIC X VALUE "N".
+               88 WS-END-OF-FILE VALUE "Y".
+           01 WS-TOTAL-RECORDS PIC 9(8) VALUE 0.
+           01 WS-TOTAL-SUCCESS PIC 9(8) VALUE 0.
+           01 WS-TOTAL-REJECT PIC 9(8) VALUE 0.
+           01 WS-TOTAL-OVERFLOW PIC 9(8) VALUE 0.
+           01 WS-SUM-OF-RESULTS PIC S9(9)V99 VALUE 0.
+           01 WS-EDIT-SUM PIC +9(9).99.
+           01 WS-RUN-DATE PIC X(21).
+           01 WS-SUM-OVERFLOW-FLAG PIC X VALUE "N".
+               88 WS-SUM-OVERFLOWED VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "AUDIT.LOG not found - nothing to reconcile"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 1000-WRITE-HEADER.
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ AUDIT-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 2000-PROCESS-AUDIT-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM 3000-WRITE-SUMMARY.
+
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           GOBACK.
+
+       1000-WRITE-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "END-OF-DAY RECONCILIATION REPORT - " WS-RUN-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-PROCESS-AUDIT-RECORD.
+           ADD 1 TO WS-TOTAL-RECORDS.
+           EVALUATE AUDIT-STATUS
+               WHEN "S"
+                   ADD 1 TO WS-TOTAL-SUCCESS
+                   COMPUTE WS-SUM-OF-RESULTS =
+                       WS-SUM-OF-RESULTS + FUNCTION NUMVAL(AUDIT-RESULT)
+                       ON SIZE ERROR
+                           SET WS-SUM-OVERFLOWED TO TRUE
+                   END-COMPUTE
+               WHEN "R"
+                   ADD 1 TO WS-TOTAL-REJECT
+                   PERFORM 2100-WRITE-EXCEPTION-LINE
+               WHEN "O"
+                   ADD 1 TO WS-TOTAL-OVERFLOW
+                   PERFORM 2100-WRITE-EXCEPTION-LINE
+           END-EVALUATE.
+
+       2100-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "EXCEPTION [" AUDIT-STATUS "] " AUDIT-PROGRAM-ID
+               " OP=" AUDIT-OPERATOR-ID " IN1=" AUDIT-INPUT-1
+               " IN2=" AUDIT-INPUT-2
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       3000-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL RECORDS PROCESSED : " WS-TOTAL-RECORDS
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  SUCCESSFUL            : " WS-TOTAL-SUCCESS
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  REJECTED              : " WS-TOTAL-REJECT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  OVERFLOW EXCEPTIONS   : " WS-TOTAL-OVERFLOW
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-SUM-OF-RESULTS TO WS-EDIT-SUM.
+           STRING "SUM OF ALL RESULTS      : " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-SUM-OVERFLOWED
+               MOVE SPACES TO REPORT-LINE
+               STRING "WARNING - control total overflowed, sum above "
+                   "is unreliable" DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
