@@ -1,26 +1,282 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ben-COBOL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "BENTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "BENREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BENCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT BEN-OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "BENEXP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       COPY TRANREC.
+       FD  REJECT-FILE.
+       COPY REJCTREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+       FD  BEN-OUTPUT-FILE.
+       COPY BENOUTRC.
+       FD  EXPORT-FILE.
+       COPY EXPREC.
        WORKING-STORAGE SECTION.
-       
-           01 numString1 PIC X(10) VALUE ZERO. 
-           01 numString2 PIC X(10) VALUE ZERO. 
-           01 num1 PIC 999 VALUE 0.
-           01 num2 PIC 999 VALUE 0.
-           01 ans PIC 999 VALUE 0.
-       
+
+       COPY CURRCFG.
+
+           01 numString1 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE ZERO.
+           01 numString2 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE ZERO.
+           01 num1 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 num2 PIC S9(7)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 ans PIC S9(8)V99 SIGN LEADING SEPARATE VALUE 0.
+           01 WS-EOF-FLAG PIC X VALUE "N".
+               88 WS-END-OF-FILE VALUE "Y".
+           01 WS-VALID-FLAG PIC X VALUE "Y".
+               88 WS-TRANSACTION-VALID VALUE "Y".
+           01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+           01 WS-OPERATOR-ID PIC X(8) VALUE "UNKNOWN".
+           01 WS-TRAN-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-REJECT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-CHKPT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-LAST-CHECKPOINT PIC 9(8) VALUE 0.
+           01 WS-RECORD-COUNT PIC 9(8) VALUE 0.
+           01 WS-CURRENT-DATE-TIME PIC X(21).
+           01 WS-RUN-DATE-YYYYMMDD PIC X(8).
+           01 WS-OUTPUT-FILENAME PIC X(30).
+           01 WS-OUTPUT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-EXPORT-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-EDIT-NUM-1 PIC +9(7).99.
+           01 WS-EDIT-NUM-2 PIC +9(7).99.
+           01 WS-EDIT-ANS PIC +9(8).99.
+
        PROCEDURE DIVISION.
-       
-          ACCEPT numString1 FROM COMMAND-LINE.
-          ACCEPT numString2 FROM COMMAND-LINE.
-       
-          MOVE numString1 To num1.
-          MOVE numString2 To num2.
-
-         
-       
-          ADD num1 TO num2 GIVING ans.
-       
-          DISPLAY "Sum: " ans
-          STOP RUN.
+
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE-YYYYMMDD.
+           STRING "BENOUT." WS-RUN-DATE-YYYYMMDD
+               DELIMITED BY SIZE INTO WS-OUTPUT-FILENAME.
+
+           PERFORM 0100-READ-CHECKPOINT.
+
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "BENTRAN.DAT is missing or unreadable - status "
+                   WS-TRAN-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN EXTEND BEN-OUTPUT-FILE.
+           IF WS-OUTPUT-FILE-STATUS = "35"
+               OPEN OUTPUT BEN-OUTPUT-FILE
+           END-IF.
+           OPEN EXTEND EXPORT-FILE.
+           IF WS-EXPORT-FILE-STATUS = "35"
+               OPEN OUTPUT EXPORT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRAN-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-LAST-CHECKPOINT
+                           PERFORM 1000-PROCESS-TRANSACTION
+                           PERFORM 1400-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 1500-CLEAR-CHECKPOINT.
+
+           CLOSE TRAN-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE BEN-OUTPUT-FILE.
+           CLOSE EXPORT-FILE.
+           GOBACK.
+
+       0100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CHKPT-RUN-DATE = WS-RUN-DATE-YYYYMMDD
+                           MOVE CHKPT-LAST-RECORD-NUM
+                               TO WS-LAST-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1400-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE-YYYYMMDD TO CHKPT-RUN-DATE.
+           MOVE WS-RECORD-COUNT TO CHKPT-LAST-RECORD-NUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       1500-CLEAR-CHECKPOINT.
+           MOVE WS-RUN-DATE-YYYYMMDD TO CHKPT-RUN-DATE.
+           MOVE 0 TO CHKPT-LAST-RECORD-NUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       1000-PROCESS-TRANSACTION.
+           MOVE TRAN-OPERATOR-ID TO WS-OPERATOR-ID.
+           MOVE TRAN-NUM-1 TO numString1.
+           MOVE TRAN-NUM-2 TO numString2.
+
+           PERFORM 1100-VALIDATE-TRANSACTION.
+
+           IF WS-TRANSACTION-VALID
+               MOVE numString1 TO num1
+               MOVE numString2 TO num2
+
+               ADD num1 TO num2 GIVING ans
+                   ON SIZE ERROR
+                       MOVE "ans overflowed - transaction too large"
+                           TO WS-REJECT-REASON
+                       PERFORM 1200-WRITE-REJECT
+                       PERFORM 1300-WRITE-AUDIT-OVERFLOW
+                   NOT ON SIZE ERROR
+                       MOVE ans TO WS-EDIT-ANS
+                       DISPLAY "Sum: " WS-EDIT-ANS
+                       PERFORM 1300-WRITE-AUDIT-SUCCESS
+                       PERFORM 1350-WRITE-OUTPUT
+                       PERFORM 1360-WRITE-EXPORT
+               END-ADD
+           ELSE
+               PERFORM 1200-WRITE-REJECT
+               PERFORM 1300-WRITE-AUDIT-REJECT
+           END-IF.
+
+       1100-VALIDATE-TRANSACTION.
+           MOVE "Y" TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "operator ID is blank" TO WS-REJECT-REASON
+           ELSE
+               IF numString1 NOT NUMERIC
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "numString1 is not numeric"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF numString2 NOT NUMERIC
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "numString2 is not numeric"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       1200-WRITE-REJECT.
+           MOVE WS-OPERATOR-ID TO REJECT-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO REJECT-TIMESTAMP.
+           IF numString1 NUMERIC
+               MOVE numString1 TO WS-EDIT-NUM-1
+               MOVE WS-EDIT-NUM-1 TO REJECT-NUM-1
+           ELSE
+               MOVE TRAN-NUM-1-X TO REJECT-NUM-1
+           END-IF.
+           IF numString2 NUMERIC
+               MOVE numString2 TO WS-EDIT-NUM-2
+               MOVE WS-EDIT-NUM-2 TO REJECT-NUM-2
+           ELSE
+               MOVE TRAN-NUM-2-X TO REJECT-NUM-2
+           END-IF.
+           MOVE WS-REJECT-REASON TO REJECT-REASON.
+           WRITE REJECT-RECORD.
+           MOVE 4 TO RETURN-CODE.
+
+       1300-WRITE-AUDIT-SUCCESS.
+           MOVE "S" TO AUDIT-STATUS.
+           MOVE WS-EDIT-ANS TO AUDIT-RESULT.
+           MOVE CURR-CODE TO AUDIT-CURRENCY.
+           PERFORM 1310-WRITE-AUDIT-COMMON.
+
+       1300-WRITE-AUDIT-REJECT.
+           MOVE "R" TO AUDIT-STATUS.
+           MOVE SPACES TO AUDIT-RESULT.
+           MOVE CURR-CODE TO AUDIT-CURRENCY.
+           PERFORM 1310-WRITE-AUDIT-COMMON.
+
+       1300-WRITE-AUDIT-OVERFLOW.
+           MOVE "O" TO AUDIT-STATUS.
+           MOVE SPACES TO AUDIT-RESULT.
+           MOVE CURR-CODE TO AUDIT-CURRENCY.
+           PERFORM 1310-WRITE-AUDIT-COMMON.
+
+       1350-WRITE-OUTPUT.
+           MOVE numString1 TO WS-EDIT-NUM-1.
+           MOVE WS-EDIT-NUM-1 TO OUT-NUM-1.
+           MOVE numString2 TO WS-EDIT-NUM-2.
+           MOVE WS-EDIT-NUM-2 TO OUT-NUM-2.
+           MOVE WS-EDIT-ANS TO OUT-RESULT.
+           MOVE WS-CURRENT-DATE-TIME TO OUT-TIMESTAMP.
+           MOVE CURR-CODE TO OUT-CURRENCY.
+           WRITE BEN-OUTPUT-RECORD.
+
+       1360-WRITE-EXPORT.
+           MOVE numString1 TO WS-EDIT-NUM-1.
+           MOVE WS-EDIT-NUM-1 TO EXP-INPUT-1.
+           MOVE "," TO EXP-COMMA-1.
+           MOVE numString2 TO WS-EDIT-NUM-2.
+           MOVE WS-EDIT-NUM-2 TO EXP-INPUT-2.
+           MOVE "," TO EXP-COMMA-2.
+           MOVE "+" TO EXP-OPERATION.
+           MOVE "," TO EXP-COMMA-3.
+           MOVE ans TO WS-EDIT-ANS.
+           MOVE WS-EDIT-ANS TO EXP-RESULT.
+           MOVE "," TO EXP-COMMA-4.
+           MOVE WS-CURRENT-DATE-TIME TO EXP-TIMESTAMP.
+           MOVE "," TO EXP-COMMA-5.
+           MOVE CURR-CODE TO EXP-CURRENCY.
+           WRITE EXPORT-RECORD.
+
+       1310-WRITE-AUDIT-COMMON.
+           MOVE "Ben-COBOL" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "+" TO AUDIT-OPERATION.
+           IF numString1 NUMERIC
+               MOVE numString1 TO WS-EDIT-NUM-1
+               MOVE WS-EDIT-NUM-1 TO AUDIT-INPUT-1
+           ELSE
+               MOVE TRAN-NUM-1-X TO AUDIT-INPUT-1
+           END-IF.
+           IF numString2 NUMERIC
+               MOVE numString2 TO WS-EDIT-NUM-2
+               MOVE WS-EDIT-NUM-2 TO AUDIT-INPUT-2
+           ELSE
+               MOVE TRAN-NUM-2-X TO AUDIT-INPUT-2
+           END-IF.
+           WRITE AUDIT-RECORD.
